@@ -0,0 +1,455 @@
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------------------------------------------------
+      *
+       PROGRAM-ID. MEGALOOK.
+      *
+      *AUTHOR.  MÁRCIO CONCEIÇÃO GOULART
+      *REMARKS. Utilitario de consulta em lote.  Le uma lista de
+      *         combinacoes de seis dezenas (MEGABUSCA, mesmo layout
+      *         MEGAHIST) e varre o arquivo de combinacoes gerado pelo
+      *         MEGASENA (JOGOS_MEGASENA) informando, para cada
+      *         combinacao pedida, o numero sequencial do jogo
+      *         correspondente ou "NAO ENCONTRADO".
+      *DATE-WRITTEN. 09/08/2026.
+      *TECTONICS. cobc -x megalook.cbl (GnuCOBOL)
+      *
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+      *
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+      *-----------------------------------------------------------------
+           SELECT MEGABUSCA ASSIGN TO DISK
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS WS-FS-BUSCA.
+      *
+           SELECT JOGOS_MEGASENA ASSIGN TO DISK
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS WS-FS-MEGASENA.
+      *
+           SELECT MEGABUSCA-RPT ASSIGN TO DISK
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS WS-FS-RPT.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+      *-----------------------------------------------------------------
+       FD  MEGABUSCA
+           RECORDING F.
+       COPY MEGAHIST REPLACING ==:REG:== BY ==BUSCA-REGISTRO-FD==.
+      *
+       FD  JOGOS_MEGASENA
+           RECORDING F.
+       01  MEGA-REGISTRO-FD               PIC X(28).
+      *
+       FD  MEGABUSCA-RPT
+           RECORDING F.
+       01  RPT-REGISTRO-FD               PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+      *-----------------------------------------------------------------
+       LOCAL-STORAGE SECTION.
+      *-----------------------------------------------------------------
+      *
+       77  WS-FS-BUSCA                  PIC X(02)  VALUE SPACES.
+       77  WS-FS-MEGASENA               PIC X(02)  VALUE SPACES.
+       77  WS-FS-RPT                    PIC X(02)  VALUE SPACES.
+      *
+       77  IDX-MONTA                    PIC 9(02)  COMP VALUE 0.
+       77  QTDE-ENCONTRADAS             PIC 9(05)  COMP VALUE 0.
+       77  QTDE-NAO-ENCONTRADAS         PIC 9(05)  COMP VALUE 0.
+       77  SW-CONSULTAS-CHEIA           PIC X(01)  VALUE 'N'.
+           88  CONSULTAS-CHEIA                      VALUE 'S'.
+      *
+      *    Estrutura para separar os campos do registro delimitado lido
+      *    de JOGOS_MEGASENA.
+       COPY MEGAREG REPLACING ==:REG:== BY ==MEGA-REGISTRO-WS==.
+      *
+      *    Auxiliar para ordenar as seis dezenas de uma combinacao
+      *    antes de montar a chave de comparacao (mesma tecnica do
+      *    MEGASENA para a exclusao de combinacoes ja sorteadas).
+       01  ORD6-TAB.
+           03  ORD6-VAL                 PIC 9(02) OCCURS 6 TIMES.
+       77  ORD6-AUX                     PIC 9(02) COMP VALUE 0.
+       77  ORD6-I                       PIC 9(02) COMP VALUE 0.
+       77  ORD6-J                       PIC 9(02) COMP VALUE 0.
+      *
+       01  CHAVE-GRUPO.
+           03  CHAVE-N                  PIC 9(02) OCCURS 6 TIMES.
+       01  CHAVE-NUM REDEFINES CHAVE-GRUPO
+                                        PIC 9(12).
+      *
+      *    Combinacoes pedidas, carregadas de MEGABUSCA e ordenadas
+      *    pela chave para permitir SEARCH ALL (busca binaria) durante
+      *    a varredura de JOGOS_MEGASENA.
+       77  QTDE-QUERIES                 PIC 9(05)  COMP VALUE 0.
+       77  DUP-IDX                      PIC 9(05)  COMP VALUE 0.
+       01  QUERY-TABELA.
+           03  QUERY-OCORR              OCCURS 1 TO 5000 TIMES
+                                        DEPENDING ON QTDE-QUERIES
+                                        ASCENDING KEY IS QUERY-CHAVE
+                                        INDEXED BY QUERY-IDX.
+               05  QUERY-CHAVE          PIC 9(12).
+               05  QUERY-N1             PIC 9(02).
+               05  QUERY-N2             PIC 9(02).
+               05  QUERY-N3             PIC 9(02).
+               05  QUERY-N4             PIC 9(02).
+               05  QUERY-N5             PIC 9(02).
+               05  QUERY-N6             PIC 9(02).
+               05  QUERY-SEQ            PIC 9(10).
+      *
+       01  QUERY-AUX.
+           03  AUX-CHAVE                PIC 9(12).
+           03  AUX-N1                   PIC 9(02).
+           03  AUX-N2                   PIC 9(02).
+           03  AUX-N3                   PIC 9(02).
+           03  AUX-N4                   PIC 9(02).
+           03  AUX-N5                   PIC 9(02).
+           03  AUX-N6                   PIC 9(02).
+           03  AUX-SEQ                  PIC 9(10).
+      *
+       01  WS-LINHA-PONT                PIC 9(03)  VALUE 0.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+           PERFORM 2000-CARREGAR-CONSULTAS THRU 2000-EXIT
+           PERFORM 3000-ORDENAR-CONSULTAS THRU 3000-EXIT
+           PERFORM 5000-VARRER-JOGOS THRU 5000-EXIT
+           PERFORM 7000-EMITIR-RELATORIO THRU 7000-EXIT
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT
+           STOP RUN
+           .
+       0000-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *    1000  INICIALIZACAO
+      *-----------------------------------------------------------------
+       1000-INICIALIZAR.
+           MOVE ZERO TO RETURN-CODE
+           .
+       1000-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *    2000  CARGA DAS COMBINACOES PEDIDAS (MEGABUSCA)
+      *-----------------------------------------------------------------
+       2000-CARREGAR-CONSULTAS.
+           OPEN INPUT MEGABUSCA
+           IF WS-FS-BUSCA NOT = '00'
+               DISPLAY 'MEGALOOK: nao foi possivel abrir MEGABUSCA - '
+                        'FILE STATUS ' WS-FS-BUSCA
+               CLOSE MEGABUSCA
+               MOVE 16 TO RETURN-CODE
+               GO TO 2000-EXIT
+           END-IF
+           PERFORM 2010-LER-UMA-CONSULTA THRU 2010-EXIT
+               UNTIL WS-FS-BUSCA = '10'
+           CLOSE MEGABUSCA
+           .
+       2000-EXIT.
+           EXIT.
+      *
+       2010-LER-UMA-CONSULTA.
+           READ MEGABUSCA
+               AT END
+                   MOVE '10' TO WS-FS-BUSCA
+           END-READ
+           IF WS-FS-BUSCA(1:1) = '0'
+               IF QTDE-QUERIES >= 5000
+                   IF NOT CONSULTAS-CHEIA
+                       DISPLAY 'MEGALOOK: MEGABUSCA excede 5000 '
+                                'registros - demais linhas ignoradas'
+                       SET CONSULTAS-CHEIA TO TRUE
+                   END-IF
+                   GO TO 2010-EXIT
+               END-IF
+               ADD 1 TO QTDE-QUERIES
+               MOVE BUSCA-REGISTRO-FD-N1 TO ORD6-VAL(1)
+               MOVE BUSCA-REGISTRO-FD-N2 TO ORD6-VAL(2)
+               MOVE BUSCA-REGISTRO-FD-N3 TO ORD6-VAL(3)
+               MOVE BUSCA-REGISTRO-FD-N4 TO ORD6-VAL(4)
+               MOVE BUSCA-REGISTRO-FD-N5 TO ORD6-VAL(5)
+               MOVE BUSCA-REGISTRO-FD-N6 TO ORD6-VAL(6)
+               PERFORM 1900-ORDENAR-ORD6 THRU 1900-EXIT
+               PERFORM 2020-COPIAR-CONSULTA THRU 2020-EXIT
+                   VARYING IDX-MONTA FROM 1 BY 1
+                   UNTIL IDX-MONTA > 6
+               MOVE 0 TO QUERY-SEQ(QTDE-QUERIES)
+           END-IF
+           .
+       2010-EXIT.
+           EXIT.
+      *
+       2020-COPIAR-CONSULTA.
+           MOVE ORD6-VAL(IDX-MONTA) TO CHAVE-N(IDX-MONTA)
+           EVALUATE IDX-MONTA
+               WHEN 1 MOVE ORD6-VAL(1) TO QUERY-N1(QTDE-QUERIES)
+               WHEN 2 MOVE ORD6-VAL(2) TO QUERY-N2(QTDE-QUERIES)
+               WHEN 3 MOVE ORD6-VAL(3) TO QUERY-N3(QTDE-QUERIES)
+               WHEN 4 MOVE ORD6-VAL(4) TO QUERY-N4(QTDE-QUERIES)
+               WHEN 5 MOVE ORD6-VAL(5) TO QUERY-N5(QTDE-QUERIES)
+               WHEN 6 MOVE ORD6-VAL(6) TO QUERY-N6(QTDE-QUERIES)
+           END-EVALUATE
+           IF IDX-MONTA = 6
+               MOVE CHAVE-NUM TO QUERY-CHAVE(QTDE-QUERIES)
+           END-IF
+           .
+       2020-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *    3000  ORDENACAO DAS CONSULTAS PELA CHAVE (INSERTION SORT)
+      *-----------------------------------------------------------------
+       3000-ORDENAR-CONSULTAS.
+           IF QTDE-QUERIES > 1
+               PERFORM 3010-PASSO-EXTERNO THRU 3010-EXIT
+                   VARYING ORD6-I FROM 2 BY 1
+                   UNTIL ORD6-I > QTDE-QUERIES
+           END-IF
+           .
+       3000-EXIT.
+           EXIT.
+      *
+       3010-PASSO-EXTERNO.
+           MOVE QUERY-CHAVE(ORD6-I) TO AUX-CHAVE
+           MOVE QUERY-N1(ORD6-I)    TO AUX-N1
+           MOVE QUERY-N2(ORD6-I)    TO AUX-N2
+           MOVE QUERY-N3(ORD6-I)    TO AUX-N3
+           MOVE QUERY-N4(ORD6-I)    TO AUX-N4
+           MOVE QUERY-N5(ORD6-I)    TO AUX-N5
+           MOVE QUERY-N6(ORD6-I)    TO AUX-N6
+           MOVE QUERY-SEQ(ORD6-I)   TO AUX-SEQ
+           MOVE ORD6-I TO ORD6-J
+           PERFORM 3020-PASSO-INTERNO THRU 3020-EXIT
+               UNTIL ORD6-J < 2
+                  OR QUERY-CHAVE(ORD6-J - 1) NOT > AUX-CHAVE
+           MOVE AUX-CHAVE TO QUERY-CHAVE(ORD6-J)
+           MOVE AUX-N1    TO QUERY-N1(ORD6-J)
+           MOVE AUX-N2    TO QUERY-N2(ORD6-J)
+           MOVE AUX-N3    TO QUERY-N3(ORD6-J)
+           MOVE AUX-N4    TO QUERY-N4(ORD6-J)
+           MOVE AUX-N5    TO QUERY-N5(ORD6-J)
+           MOVE AUX-N6    TO QUERY-N6(ORD6-J)
+           MOVE AUX-SEQ   TO QUERY-SEQ(ORD6-J)
+           .
+       3010-EXIT.
+           EXIT.
+      *
+       3020-PASSO-INTERNO.
+           MOVE QUERY-CHAVE(ORD6-J - 1) TO QUERY-CHAVE(ORD6-J)
+           MOVE QUERY-N1(ORD6-J - 1)    TO QUERY-N1(ORD6-J)
+           MOVE QUERY-N2(ORD6-J - 1)    TO QUERY-N2(ORD6-J)
+           MOVE QUERY-N3(ORD6-J - 1)    TO QUERY-N3(ORD6-J)
+           MOVE QUERY-N4(ORD6-J - 1)    TO QUERY-N4(ORD6-J)
+           MOVE QUERY-N5(ORD6-J - 1)    TO QUERY-N5(ORD6-J)
+           MOVE QUERY-N6(ORD6-J - 1)    TO QUERY-N6(ORD6-J)
+           MOVE QUERY-SEQ(ORD6-J - 1)   TO QUERY-SEQ(ORD6-J)
+           SUBTRACT 1 FROM ORD6-J
+           .
+       3020-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *    5000  VARREDURA DE JOGOS_MEGASENA PROCURANDO AS CONSULTAS
+      *-----------------------------------------------------------------
+       5000-VARRER-JOGOS.
+           IF QTDE-QUERIES = 0
+               GO TO 5000-EXIT
+           END-IF
+           OPEN INPUT JOGOS_MEGASENA
+           IF WS-FS-MEGASENA NOT = '00'
+               DISPLAY 'MEGALOOK: nao foi possivel abrir '
+                        'JOGOS_MEGASENA - FILE STATUS ' WS-FS-MEGASENA
+               CLOSE JOGOS_MEGASENA
+               MOVE 16 TO RETURN-CODE
+               GO TO 5000-EXIT
+           END-IF
+           PERFORM 5010-VARRER-UM THRU 5010-EXIT
+               UNTIL WS-FS-MEGASENA = '10'
+           CLOSE JOGOS_MEGASENA
+           .
+       5000-EXIT.
+           EXIT.
+      *
+       5010-VARRER-UM.
+           READ JOGOS_MEGASENA
+               AT END
+                   MOVE '10' TO WS-FS-MEGASENA
+           END-READ
+           IF WS-FS-MEGASENA(1:1) = '0'
+               MOVE MEGA-REGISTRO-FD TO MEGA-REGISTRO-WS
+               MOVE MEGA-REGISTRO-WS-N1 TO ORD6-VAL(1)
+               MOVE MEGA-REGISTRO-WS-N2 TO ORD6-VAL(2)
+               MOVE MEGA-REGISTRO-WS-N3 TO ORD6-VAL(3)
+               MOVE MEGA-REGISTRO-WS-N4 TO ORD6-VAL(4)
+               MOVE MEGA-REGISTRO-WS-N5 TO ORD6-VAL(5)
+               MOVE MEGA-REGISTRO-WS-N6 TO ORD6-VAL(6)
+               PERFORM 1900-ORDENAR-ORD6 THRU 1900-EXIT
+               PERFORM 5020-COPIAR-CHAVE-ATUAL THRU 5020-EXIT
+                   VARYING IDX-MONTA FROM 1 BY 1
+                   UNTIL IDX-MONTA > 6
+               SET QUERY-IDX TO 1
+               SEARCH ALL QUERY-OCORR
+                   WHEN QUERY-CHAVE(QUERY-IDX) = CHAVE-NUM
+                       MOVE MEGA-REGISTRO-WS-SEQ TO QUERY-SEQ(QUERY-IDX)
+                       PERFORM 5011-PREENCHER-ANTERIORES THRU 5011-EXIT
+                       PERFORM 5012-PREENCHER-POSTERIORES THRU 5012-EXIT
+               END-SEARCH
+           END-IF
+           .
+       5010-EXIT.
+           EXIT.
+      *
+      *    Uma mesma combinacao pode aparecer repetida em MEGABUSCA;
+      *    como a tabela fica ordenada pela chave, as ocorrencias
+      *    duplicadas ficam adjacentes a entrada que o SEARCH ALL
+      *    encontrou.  Propaga o numero de sequencia encontrado para
+      *    as entradas vizinhas com a mesma chave, tanto para tras
+      *    quanto para frente, para que nenhuma duplicata fique
+      *    reportada como NAO ENCONTRADO.
+       5011-PREENCHER-ANTERIORES.
+           SET DUP-IDX TO QUERY-IDX
+           IF DUP-IDX > 1
+               SUBTRACT 1 FROM DUP-IDX
+               PERFORM 5013-COPIAR-SEQ-ANTERIOR THRU 5013-EXIT
+                   UNTIL DUP-IDX < 1
+                      OR QUERY-CHAVE(DUP-IDX) NOT = CHAVE-NUM
+           END-IF
+           .
+       5011-EXIT.
+           EXIT.
+      *
+       5013-COPIAR-SEQ-ANTERIOR.
+           MOVE MEGA-REGISTRO-WS-SEQ TO QUERY-SEQ(DUP-IDX)
+           SUBTRACT 1 FROM DUP-IDX
+           .
+       5013-EXIT.
+           EXIT.
+      *
+       5012-PREENCHER-POSTERIORES.
+           SET DUP-IDX TO QUERY-IDX
+           IF DUP-IDX < QTDE-QUERIES
+               ADD 1 TO DUP-IDX
+               PERFORM 5014-COPIAR-SEQ-POSTERIOR THRU 5014-EXIT
+                   UNTIL DUP-IDX > QTDE-QUERIES
+                      OR QUERY-CHAVE(DUP-IDX) NOT = CHAVE-NUM
+           END-IF
+           .
+       5012-EXIT.
+           EXIT.
+      *
+       5014-COPIAR-SEQ-POSTERIOR.
+           MOVE MEGA-REGISTRO-WS-SEQ TO QUERY-SEQ(DUP-IDX)
+           ADD 1 TO DUP-IDX
+           .
+       5014-EXIT.
+           EXIT.
+      *
+       5020-COPIAR-CHAVE-ATUAL.
+           MOVE ORD6-VAL(IDX-MONTA) TO CHAVE-N(IDX-MONTA)
+           .
+       5020-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *    7000  EMISSAO DO RELATORIO DE CONSULTAS
+      *-----------------------------------------------------------------
+       7000-EMITIR-RELATORIO.
+           OPEN OUTPUT MEGABUSCA-RPT
+           MOVE SPACES TO RPT-REGISTRO-FD
+           MOVE 'RELATORIO DE CONSULTA - MEGA SENA' TO RPT-REGISTRO-FD
+           WRITE RPT-REGISTRO-FD
+           MOVE SPACES TO RPT-REGISTRO-FD
+           MOVE 'DEZENAS              SEQUENCIA/SITUACAO'
+               TO RPT-REGISTRO-FD
+           WRITE RPT-REGISTRO-FD
+           IF QTDE-QUERIES > 0
+               PERFORM 7010-EMITIR-LINHA THRU 7010-EXIT
+                   VARYING QUERY-IDX FROM 1 BY 1
+                   UNTIL QUERY-IDX > QTDE-QUERIES
+           END-IF
+           CLOSE MEGABUSCA-RPT
+           .
+       7000-EXIT.
+           EXIT.
+      *
+       7010-EMITIR-LINHA.
+           MOVE SPACES TO RPT-REGISTRO-FD
+           MOVE 1 TO WS-LINHA-PONT
+           STRING QUERY-N1(QUERY-IDX) DELIMITED BY SIZE
+                  '-'                 DELIMITED BY SIZE
+                  QUERY-N2(QUERY-IDX) DELIMITED BY SIZE
+                  '-'                 DELIMITED BY SIZE
+                  QUERY-N3(QUERY-IDX) DELIMITED BY SIZE
+                  '-'                 DELIMITED BY SIZE
+                  QUERY-N4(QUERY-IDX) DELIMITED BY SIZE
+                  '-'                 DELIMITED BY SIZE
+                  QUERY-N5(QUERY-IDX) DELIMITED BY SIZE
+                  '-'                 DELIMITED BY SIZE
+                  QUERY-N6(QUERY-IDX) DELIMITED BY SIZE
+                  '     '             DELIMITED BY SIZE
+               INTO RPT-REGISTRO-FD
+               WITH POINTER WS-LINHA-PONT
+           IF QUERY-SEQ(QUERY-IDX) = 0
+               STRING 'NAO ENCONTRADO' DELIMITED BY SIZE
+                   INTO RPT-REGISTRO-FD
+                   WITH POINTER WS-LINHA-PONT
+               ADD 1 TO QTDE-NAO-ENCONTRADAS
+           ELSE
+               STRING QUERY-SEQ(QUERY-IDX) DELIMITED BY SIZE
+                   INTO RPT-REGISTRO-FD
+                   WITH POINTER WS-LINHA-PONT
+               ADD 1 TO QTDE-ENCONTRADAS
+           END-IF
+           WRITE RPT-REGISTRO-FD
+           .
+       7010-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *    1900  ORDENA AS SEIS DEZENAS DE UMA COMBINACAO (CRESCENTE)
+      *-----------------------------------------------------------------
+       1900-ORDENAR-ORD6.
+           PERFORM 1910-PASSO-EXTERNO THRU 1910-EXIT
+               VARYING ORD6-I FROM 2 BY 1
+               UNTIL ORD6-I > 6
+           .
+       1900-EXIT.
+           EXIT.
+      *
+       1910-PASSO-EXTERNO.
+           MOVE ORD6-VAL(ORD6-I) TO ORD6-AUX
+           MOVE ORD6-I TO ORD6-J
+           PERFORM 1920-PASSO-INTERNO THRU 1920-EXIT
+               UNTIL ORD6-J < 2
+                  OR ORD6-VAL(ORD6-J - 1) NOT > ORD6-AUX
+           MOVE ORD6-AUX TO ORD6-VAL(ORD6-J)
+           .
+       1910-EXIT.
+           EXIT.
+      *
+       1920-PASSO-INTERNO.
+           MOVE ORD6-VAL(ORD6-J - 1) TO ORD6-VAL(ORD6-J)
+           SUBTRACT 1 FROM ORD6-J
+           .
+       1920-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *    9000  FINALIZACAO
+      *-----------------------------------------------------------------
+       9000-FINALIZAR.
+           DISPLAY 'Combinacoes pesquisadas.......: ' QTDE-QUERIES
+           DISPLAY 'Encontradas....................: ' QTDE-ENCONTRADAS
+           DISPLAY 'Nao encontradas................: '
+                    QTDE-NAO-ENCONTRADAS
+           IF QTDE-NAO-ENCONTRADAS > 0 AND RETURN-CODE = 0
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           .
+       9000-EXIT.
+           EXIT.
