@@ -0,0 +1,146 @@
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------------------------------------------------
+      *
+       PROGRAM-ID. MEGAIDX.
+      *
+      *AUTHOR.  MÁRCIO CONCEIÇÃO GOULART
+      *REMARKS. Converte o arquivo sequencial de combinacoes gerado pelo
+      *         MEGASENA (JOGOS_MEGASENA, layout MEGAREG) em um arquivo
+      *         indexado (JOGOS_MEGASENA_IDX), com chave primaria pelo
+      *         numero sequencial do jogo, para permitir consulta direta
+      *         por sequencia sem varrer o arquivo inteiro.
+      *DATE-WRITTEN. 09/08/2026.
+      *TECTONICS. cobc -x megaidx.cbl (GnuCOBOL)
+      *
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+      *
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+      *-----------------------------------------------------------------
+           SELECT JOGOS_MEGASENA ASSIGN TO DISK
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS WS-FS-MEGASENA.
+      *
+           SELECT JOGOS_MEGASENA_IDX ASSIGN TO DISK
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE IS DYNAMIC
+                           RECORD KEY IS IDX-REGISTRO-FD-SEQ
+                           FILE STATUS IS WS-FS-IDX.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+      *-----------------------------------------------------------------
+       FD  JOGOS_MEGASENA
+           RECORDING F.
+       01  MEGA-REGISTRO-FD               PIC X(28).
+      *
+       FD  JOGOS_MEGASENA_IDX
+           RECORDING F.
+       COPY MEGAIDXREG REPLACING ==:REG:== BY ==IDX-REGISTRO-FD==.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+      *-----------------------------------------------------------------
+       LOCAL-STORAGE SECTION.
+      *-----------------------------------------------------------------
+      *
+       77  WS-FS-MEGASENA               PIC X(02)  VALUE SPACES.
+       77  WS-FS-IDX                    PIC X(02)  VALUE SPACES.
+      *
+       77  QTDE-LIDAS                   PIC 9(12)  COMP VALUE 0.
+       77  QTDE-INDEXADAS               PIC 9(12)  COMP VALUE 0.
+      *
+      *    Estrutura para separar os campos do registro delimitado lido
+      *    do arquivo sequencial de origem.
+       COPY MEGAREG REPLACING ==:REG:== BY ==MEGA-REGISTRO-WS==.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+           PERFORM 5000-CONVERTER THRU 5000-EXIT
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT
+           STOP RUN
+           .
+       0000-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *    1000  INICIALIZACAO
+      *-----------------------------------------------------------------
+       1000-INICIALIZAR.
+           MOVE ZERO TO RETURN-CODE
+           .
+       1000-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *    5000  LE O ARQUIVO SEQUENCIAL E GRAVA O ARQUIVO INDEXADO
+      *-----------------------------------------------------------------
+       5000-CONVERTER.
+           OPEN INPUT JOGOS_MEGASENA
+           IF WS-FS-MEGASENA NOT = '00'
+               DISPLAY 'MEGAIDX: nao foi possivel abrir JOGOS_MEGASENA '
+                        '- FILE STATUS ' WS-FS-MEGASENA
+               CLOSE JOGOS_MEGASENA
+               MOVE 16 TO RETURN-CODE
+               GO TO 5000-EXIT
+           END-IF
+           OPEN OUTPUT JOGOS_MEGASENA_IDX
+           IF WS-FS-IDX NOT = '00'
+               DISPLAY 'MEGAIDX: nao foi possivel criar '
+                        'JOGOS_MEGASENA_IDX - FILE STATUS ' WS-FS-IDX
+               CLOSE JOGOS_MEGASENA
+               CLOSE JOGOS_MEGASENA_IDX
+               MOVE 16 TO RETURN-CODE
+               GO TO 5000-EXIT
+           END-IF
+           PERFORM 5010-CONVERTER-UM THRU 5010-EXIT
+               UNTIL WS-FS-MEGASENA = '10'
+           CLOSE JOGOS_MEGASENA
+           CLOSE JOGOS_MEGASENA_IDX
+           .
+       5000-EXIT.
+           EXIT.
+      *
+       5010-CONVERTER-UM.
+           READ JOGOS_MEGASENA
+               AT END
+                   MOVE '10' TO WS-FS-MEGASENA
+           END-READ
+           IF WS-FS-MEGASENA(1:1) = '0'
+               ADD 1 TO QTDE-LIDAS
+               MOVE MEGA-REGISTRO-FD TO MEGA-REGISTRO-WS
+               MOVE MEGA-REGISTRO-WS-SEQ TO IDX-REGISTRO-FD-SEQ
+               MOVE MEGA-REGISTRO-WS-N1  TO IDX-REGISTRO-FD-N1
+               MOVE MEGA-REGISTRO-WS-N2  TO IDX-REGISTRO-FD-N2
+               MOVE MEGA-REGISTRO-WS-N3  TO IDX-REGISTRO-FD-N3
+               MOVE MEGA-REGISTRO-WS-N4  TO IDX-REGISTRO-FD-N4
+               MOVE MEGA-REGISTRO-WS-N5  TO IDX-REGISTRO-FD-N5
+               MOVE MEGA-REGISTRO-WS-N6  TO IDX-REGISTRO-FD-N6
+               WRITE IDX-REGISTRO-FD
+                   INVALID KEY
+                       DISPLAY 'MEGAIDX: chave duplicada na sequencia '
+                                IDX-REGISTRO-FD-SEQ
+               NOT INVALID KEY
+                   ADD 1 TO QTDE-INDEXADAS
+               END-WRITE
+           END-IF
+           .
+       5010-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *    9000  FINALIZACAO
+      *-----------------------------------------------------------------
+       9000-FINALIZAR.
+           DISPLAY 'Registros lidos.......: ' QTDE-LIDAS
+           DISPLAY 'Registros indexados....: ' QTDE-INDEXADAS
+           .
+       9000-EXIT.
+           EXIT.
