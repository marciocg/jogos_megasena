@@ -8,9 +8,26 @@
       *REMARKS. Gera todas as combinações possíveis de seis dezenas de
       *         de Jogos da Mega Sena. Grava arquivo de saída com uma
       *         combinação por linha e em formato DISPLAY.
+      *         Le, opcionalmente, um cartao de controle MEGAPARM para
+      *         gerar fechamentos (dezenas fixas) e jogos de outras
+      *         loterias (Quina, Lotofacil), um arquivo historico
+      *         MEGAHISTO para excluir combinacoes ja sorteadas, e
+      *         mantem um checkpoint para reinicio da rodada.
       *DATE-WRITTEN. 25/10/2015.
       *TECTONICS. cobc -x megasena.cbl (GnuCOBOL)
       *
+      *MODIFICACOES.
+      *  09/08/2026 MCG  Checkpoint/restart a cada 100.000 gravacoes.
+      *  09/08/2026 MCG  Exclusao de combinacoes ja sorteadas
+      *                  (MEGAHISTO) para arquivo separado.
+      *  09/08/2026 MCG  Fechamentos com dezenas fixas via MEGAPARM.
+      *  09/08/2026 MCG  Motor de geracao generico (Quina, Lotofacil).
+      *  09/08/2026 MCG  Layout de saida com numero sequencial e
+      *                  dezenas separadas por virgula.
+      *  09/08/2026 MCG  Conferencia do total gerado contra C(n,k) e
+      *                  RETURN-CODE de reconciliacao.
+      *  09/08/2026 MCG  Log de auditoria por execucao (MEGALOG).
+      *
       *-----------------------------------------------------------------
        ENVIRONMENT DIVISION.
       *-----------------------------------------------------------------
@@ -21,7 +38,40 @@
        FILE-CONTROL.
       *----------------------------------------------------------------
            SELECT JOGOS_MEGASENA ASSIGN TO DISK
-                           ORGANIZATION IS LINE SEQUENTIAL.
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS WS-FS-MEGASENA.
+      *
+           SELECT JOGOS_EXCLUIDOS ASSIGN TO DISK
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS WS-FS-EXCLUIDOS.
+      *
+           SELECT JOGOS_LOTERIA ASSIGN TO DISK
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS WS-FS-LOTERIA.
+      *
+           SELECT OPTIONAL MEGAPARM ASSIGN TO DISK
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS WS-FS-PARM.
+      *
+           SELECT OPTIONAL MEGAHISTO ASSIGN TO DISK
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS WS-FS-HISTO.
+      *
+           SELECT OPTIONAL MEGACKPT ASSIGN TO DISK
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS WS-FS-CKPT.
+      *
+           SELECT MEGALOG ASSIGN TO DISK
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS WS-FS-LOG.
+      *
+           SELECT MEGATEMP ASSIGN TO DISK
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS WS-FS-TEMP.
+      *
+           SELECT LOTTEMP ASSIGN TO DISK
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS WS-FS-LOTTEMP.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -31,8 +81,44 @@
        FD  JOGOS_MEGASENA
            BLOCK  65536
            RECORDING F.
+       01  MEGA-REGISTRO-FD              PIC X(28).
+      *
+       FD  JOGOS_EXCLUIDOS
+           BLOCK  65536
+           RECORDING F.
+       01  EXCL-REGISTRO-FD              PIC X(28).
+      *
+       FD  JOGOS_LOTERIA
+           BLOCK  65536
+           RECORDING F.
+       01  LOTERIA-REGISTRO-FD          PIC X(132).
+      *
+       FD  MEGAPARM
+           RECORDING F.
+       COPY MEGAPARM REPLACING ==:REG:== BY ==PARM-REGISTRO-FD==.
+      *
+       FD  MEGAHISTO
+           RECORDING F.
+       COPY MEGAHIST REPLACING ==:REG:== BY ==HISTO-REGISTRO-FD==.
+      *
+       FD  MEGACKPT
+           RECORDING F.
+       COPY MEGACKPT REPLACING ==:REG:== BY ==CKPT-REGISTRO-FD==.
+      *
+       FD  MEGALOG
+           RECORDING F.
+       01  LOG-REGISTRO-FD               PIC X(200).
+      *
+      *    Arquivos de trabalho usados so' na ressincronizacao da
+      *    saida apos um restart (descarte de registros orfaos
+      *    gravados apos o ultimo checkpoint confirmado).
+       FD  MEGATEMP
+           RECORDING F.
+       01  TEMP-REGISTRO-FD              PIC X(28).
       *
-       01  MEGA-REGISTRO-FD     PIC 9(12).
+       FD  LOTTEMP
+           RECORDING F.
+       01  LOTTEMP-REGISTRO-FD           PIC X(132).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
       *-----------------------------------------------------------------
@@ -41,57 +127,1096 @@
       *-----------------------------------------------------------------
       *
        77  CNT                          PIC  9(12) COMP VALUE 0.
-       01  COMBINACAO.
-           03  N1                       PIC  9(02) COMP VALUE 0.
-           03  N2                       PIC  9(02) COMP VALUE 0.
-           03  N3                       PIC  9(02) COMP VALUE 0.
-           03  N4                       PIC  9(02) COMP VALUE 0.
-           03  N5                       PIC  9(02) COMP VALUE 0.
-           03  N6                       PIC  9(02) COMP VALUE 0.
-       01  COMBINACAO-DIS.
-           03  N1-9                     PIC  9(02).
-           03  N2-9                     PIC  9(02).
-           03  N3-9                     PIC  9(02).
-           03  N4-9                     PIC  9(02).
-           03  N5-9                     PIC  9(02).
-           03  N6-9                     PIC  9(02).
+       77  CNT-GRAVADAS                 PIC  9(12) COMP VALUE 0.
+       77  CNT-EXCLUIDAS                PIC  9(12) COMP VALUE 0.
+       77  COMB-ESPERADA                PIC  9(18) COMP VALUE 0.
+      *
+      *    Registros de saida do layout delimitado (montados aqui e
+      *    transferidos para o registro fisico da FD via WRITE FROM,
+      *    pois a VALUE das virgulas nao e' permitida na FILE SECTION).
+      *
+       COPY MEGAREG REPLACING ==:REG:== BY ==MEGA-REGISTRO-WS==.
+       COPY MEGAREG REPLACING ==:REG:== BY ==EXCL-REGISTRO-WS==.
+      *
+      *    Parametros da rodada (default = Mega Sena tradicional).
+      *
+       01  WS-PARAMETROS.
+           03  WS-TIPO-JOGO             PIC X(02)  VALUE 'MS'.
+           03  WS-QTDE-DEZENAS          PIC 9(02)  VALUE 06.
+           03  WS-MAX-DEZENA            PIC 9(02)  VALUE 60.
+           03  WS-QTDE-FIXOS            PIC 9(01)  VALUE 0.
+           03  WS-DEZENA-FIXA           PIC 9(02)  VALUE 0
+                                        OCCURS 5 TIMES.
+      *
+      *    Motor generico de geracao de combinacoes (dezenas livres
+      *    escolhidas de um conjunto excluindo as dezenas fixas).
+      *
+       01  WS-MOTOR.
+           03  QTDE-POOL                PIC 9(02)  VALUE 0.
+           03  QTDE-LIVRES              PIC 9(02)  VALUE 0.
+           03  IDX-MONTA                PIC 9(02)  COMP VALUE 0.
+           03  IDX-AVANCO               PIC 9(02)  COMP VALUE 0.
+           03  IDX-REALINHA             PIC 9(02)  COMP VALUE 0.
+           03  IDX-POS-ACHADA           PIC 9(02)  COMP VALUE 0.
+           03  IDX-POOL                 PIC 9(02)  COMP VALUE 0.
+           03  IDX-DUP                  PIC 9(02)  COMP VALUE 0.
+      *
+       01  POOL-TAB.
+           03  POOL-VAL                 PIC 9(02) OCCURS 99 TIMES.
+      *
+       01  POS-LIVRE-TAB.
+           03  POS-LIVRE                PIC 9(02) OCCURS 20 TIMES.
+      *
+       01  COMB-VALORES-TAB.
+           03  COMB-VALORES             PIC 9(02) OCCURS 15 TIMES.
+      *
+      *    Auxiliares da ordenacao da combinacao montada (fixas +
+      *    livres) em ordem crescente antes da gravacao.
+       77  COMB-SORT-I                  PIC 9(02) COMP VALUE 0.
+       77  COMB-SORT-J                  PIC 9(02) COMP VALUE 0.
+       77  COMB-SORT-AUX                PIC 9(02) VALUE 0.
+      *
+      *    Chaves de comparacao para exclusao de dezenas ja sorteadas
+      *    (somente aplicavel a jogos de 6 dezenas - Mega Sena).
+      *
+       01  ORD6-TAB.
+           03  ORD6-VAL                 PIC 9(02) OCCURS 6 TIMES.
+       77  ORD6-AUX                     PIC 9(02) COMP VALUE 0.
+       77  ORD6-I                       PIC 9(02) COMP VALUE 0.
+       77  ORD6-J                       PIC 9(02) COMP VALUE 0.
+      *
+       01  MS-CHAVE-GRUPO.
+           03  MS-CHAVE-N               PIC 9(02) OCCURS 6 TIMES.
+       01  MS-CHAVE-NUM REDEFINES MS-CHAVE-GRUPO
+                                        PIC 9(12).
+      *
+       77  QTDE-HISTORICO               PIC 9(05)  COMP VALUE 0.
+       77  HIST-CHAVE-AUX               PIC 9(12)  VALUE 0.
+       01  HIST-TABELA.
+           03  HIST-OCORR               OCCURS 1 TO 5000 TIMES
+                                        DEPENDING ON QTDE-HISTORICO
+                                        ASCENDING KEY IS HIST-CHAVE
+                                        INDEXED BY HIST-IDX.
+               05  HIST-CHAVE           PIC 9(12).
+      *
+      *    Chaves auxiliares para insertion sort do historico e das
+      *    combinacoes geradas.
+      *
+       77  ACHOU-HISTORICO              PIC X(01)  VALUE 'N'.
+           88  COMBINACAO-JA-SORTEADA              VALUE 'S'.
+      *
+      *    Chaves-controle (switches) do processamento.
+      *
+       77  SW-FIM-GERACAO               PIC X(01)  VALUE 'N'.
+           88  FIM-GERACAO                         VALUE 'S'.
+       77  SW-EXCLUSAO                  PIC X(01)  VALUE 'N'.
+           88  EXCLUSAO-ATIVA                       VALUE 'S'.
+       77  SW-RESUMIU                   PIC X(01)  VALUE 'N'.
+           88  RODADA-RETOMADA                      VALUE 'S'.
+       77  SW-FIXOS-CKPT                PIC X(01)  VALUE 'N'.
+           88  CKPT-FIXOS-DIFEREM                   VALUE 'S'.
+       77  SW-HISTORICO-CHEIO           PIC X(01)  VALUE 'N'.
+           88  HISTORICO-CHEIO                      VALUE 'S'.
+       77  SW-CKPT-ESTRANHO             PIC X(01)  VALUE 'N'.
+           88  CKPT-DE-OUTRA-RODADA                 VALUE 'S'.
+       77  SW-PARM-INVALIDO             PIC X(01)  VALUE 'N'.
+           88  PARM-INVALIDO                         VALUE 'S'.
+       77  WS-CHK-LIVRES                PIC 9(02)  COMP VALUE 0.
+      *
+      *    Status de arquivo (arquivos opcionais).
+      *
+       77  WS-FS-MEGASENA               PIC X(02)  VALUE SPACES.
+       77  WS-FS-EXCLUIDOS              PIC X(02)  VALUE SPACES.
+       77  WS-FS-LOTERIA                PIC X(02)  VALUE SPACES.
+       77  WS-FS-PARM                   PIC X(02)  VALUE SPACES.
+       77  WS-FS-HISTO                  PIC X(02)  VALUE SPACES.
+       77  WS-FS-CKPT                   PIC X(02)  VALUE SPACES.
+       77  WS-FS-LOG                    PIC X(02)  VALUE SPACES.
+       77  WS-FS-TEMP                   PIC X(02)  VALUE SPACES.
+       77  WS-FS-LOTTEMP                PIC X(02)  VALUE SPACES.
+       77  WS-TRUNC-ALVO                PIC 9(12)  COMP VALUE 0.
+       77  WS-TRUNC-I                   PIC 9(12)  COMP VALUE 0.
+      *
+      *    Linha de saida do arquivo generico multi-loteria.
+      *
+       01  WS-LINHA-LOTERIA             PIC X(132) VALUE SPACES.
+       77  WS-LINHA-PONT                PIC 9(03)  COMP VALUE 0.
+       77  WS-CAMPO-DEZENA              PIC 9(02)  VALUE 0.
+      *
+      *    Controle de checkpoint.
+      *
+       77  WS-RESTO-CKPT                PIC 9(12)  COMP VALUE 0.
+      *
+      *    Reconciliacao e log de auditoria.
+      *
+       77  WS-OPERADOR                  PIC X(20)  VALUE SPACES.
+       77  WS-HORA-INICIO               PIC 9(08)  VALUE 0.
+       77  WS-HORA-FIM                  PIC 9(08)  VALUE 0.
+       77  WS-SEG-INICIO                PIC 9(08)  COMP VALUE 0.
+       77  WS-SEG-FIM                   PIC 9(08)  COMP VALUE 0.
+       77  WS-SEG-DECORRIDOS            PIC 9(08)  COMP VALUE 0.
+       77  WS-DIAS-DECORRIDOS           PIC 9(08)  COMP VALUE 0.
+       77  WS-DATA-HOJE                 PIC 9(08)  VALUE 0.
+       77  WS-DATA-FIM                  PIC 9(08)  VALUE 0.
+       77  WS-SEQ-LOTERIA-EDT           PIC 9(10)  VALUE 0.
+       77  WS-SEG-DECORRIDOS-EDT        PIC 9(08)  VALUE 0.
+       77  WS-CNT-EDT                   PIC 9(12)  VALUE 0.
+       77  WS-LOG-FIXOS                 PIC X(20)  VALUE SPACES.
+       77  WS-LOG-PONT                  PIC 9(03)  COMP VALUE 0.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
       *-----------------------------------------------------------------
       *
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+           PERFORM 6000-GERAR-COMBINACOES THRU 6000-EXIT
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT
+           STOP RUN
+           .
+      *-----------------------------------------------------------------
+      *    1000  INICIALIZACAO DA RODADA
+      *-----------------------------------------------------------------
+       1000-INICIALIZAR.
+           ACCEPT WS-HORA-INICIO FROM TIME
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+           DISPLAY 'USER' UPON ENVIRONMENT-NAME
+           ACCEPT WS-OPERADOR FROM ENVIRONMENT-VALUE
+           IF WS-OPERADOR = SPACES
+               MOVE 'DESCONHECIDO' TO WS-OPERADOR
+           END-IF
+           PERFORM 1100-LER-PARAMETROS THRU 1100-EXIT
+           PERFORM 1300-MONTAR-POOL THRU 1300-EXIT
+           PERFORM 1400-CARREGAR-HISTORICO THRU 1400-EXIT
+           PERFORM 1600-CALCULAR-ESPERADO THRU 1600-EXIT
+           PERFORM 1500-CARREGAR-CHECKPOINT THRU 1500-EXIT
+           PERFORM 1700-ABRIR-ARQUIVOS-SAIDA THRU 1700-EXIT
+           .
+       1000-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *    1100  LEITURA DO CARTAO DE CONTROLE (MEGAPARM), OPCIONAL
+      *-----------------------------------------------------------------
+       1100-LER-PARAMETROS.
+           OPEN INPUT MEGAPARM
+           IF WS-FS-PARM = '00'
+               READ MEGAPARM
+                   AT END
+                       MOVE 'NAOLIDO' TO WS-FS-PARM
+               END-READ
+               IF WS-FS-PARM(1:1) = '0'
+                   PERFORM 1110-COPIAR-PARAMETROS THRU 1110-EXIT
+                   PERFORM 1120-VALIDAR-PARAMETROS THRU 1120-EXIT
+               END-IF
+           END-IF
+           CLOSE MEGAPARM
+           IF WS-TIPO-JOGO = SPACES
+               MOVE 'MS' TO WS-TIPO-JOGO
+           END-IF
+           .
+       1100-EXIT.
+           EXIT.
+      *
+       1110-COPIAR-PARAMETROS.
+           MOVE PARM-REGISTRO-FD-TIPO-JOGO      TO WS-TIPO-JOGO
+           MOVE PARM-REGISTRO-FD-QTDE-DEZENAS   TO WS-QTDE-DEZENAS
+           MOVE PARM-REGISTRO-FD-MAX-DEZENA     TO WS-MAX-DEZENA
+           MOVE PARM-REGISTRO-FD-QTDE-FIXOS     TO WS-QTDE-FIXOS
+           PERFORM 1111-COPIAR-DEZENA-FIXA THRU 1111-EXIT
+               VARYING IDX-MONTA FROM 1 BY 1
+               UNTIL IDX-MONTA > 5
+           .
+       1110-EXIT.
+           EXIT.
+      *
+       1111-COPIAR-DEZENA-FIXA.
+           MOVE PARM-REGISTRO-FD-DEZENA-FIXA(IDX-MONTA)
+               TO WS-DEZENA-FIXA(IDX-MONTA)
+           .
+       1111-EXIT.
+           EXIT.
+      *
+      *    Rejeita um cartao de controle cujas quantidades excedam a
+      *    capacidade das tabelas que elas indexam mais adiante
+      *    (WS-DEZENA-FIXA tem 5 posicoes, POS-LIVRE 20, COMB-VALORES
+      *    15); um cartao invalido faz a rodada seguir com os valores
+      *    padrao de 6-de-60 em vez de estourar essas tabelas.
+       1120-VALIDAR-PARAMETROS.
+           MOVE 'N' TO SW-PARM-INVALIDO
+           IF WS-QTDE-FIXOS > 5
+               MOVE 'S' TO SW-PARM-INVALIDO
+           END-IF
+           IF WS-QTDE-DEZENAS > 15
+               MOVE 'S' TO SW-PARM-INVALIDO
+           END-IF
+           IF WS-MAX-DEZENA < WS-QTDE-DEZENAS
+               MOVE 'S' TO SW-PARM-INVALIDO
+           END-IF
+           COMPUTE WS-CHK-LIVRES = WS-QTDE-DEZENAS - WS-QTDE-FIXOS
+               ON SIZE ERROR
+                   MOVE 'S' TO SW-PARM-INVALIDO
+           END-COMPUTE
+           IF WS-CHK-LIVRES > 20
+               MOVE 'S' TO SW-PARM-INVALIDO
+           END-IF
+      *    So varre WS-DEZENA-FIXA (5 posicoes) se QTDE-FIXOS ja foi
+      *    confirmado dentro do limite acima - senao o proprio indice
+      *    da varredura estouraria a tabela.
+           IF NOT PARM-INVALIDO
+               PERFORM 1121-VALIDAR-DEZENA-FIXA THRU 1121-EXIT
+                   VARYING IDX-MONTA FROM 1 BY 1
+                   UNTIL IDX-MONTA > WS-QTDE-FIXOS
+           END-IF
+           IF PARM-INVALIDO
+               DISPLAY 'MEGASENA: MEGAPARM invalido (QTDE-FIXOS/'
+                        'QTDE-DEZENAS/MAX-DEZENA/DEZENA-FIXA fora '
+                        'dos limites) - usando padrao 6-de-60'
+               MOVE 'MS' TO WS-TIPO-JOGO
+               MOVE 06   TO WS-QTDE-DEZENAS
+               MOVE 60   TO WS-MAX-DEZENA
+               MOVE 0    TO WS-QTDE-FIXOS
+           END-IF
+           .
+       1120-EXIT.
+           EXIT.
+      *
+       1121-VALIDAR-DEZENA-FIXA.
+           IF WS-DEZENA-FIXA(IDX-MONTA) > WS-MAX-DEZENA
+               MOVE 'S' TO SW-PARM-INVALIDO
+           END-IF
+           PERFORM 1122-VALIDAR-DEZENA-DUPLICADA THRU 1122-EXIT
+               VARYING IDX-DUP FROM 1 BY 1
+               UNTIL IDX-DUP >= IDX-MONTA
+           .
+       1121-EXIT.
+           EXIT.
+      *
+       1122-VALIDAR-DEZENA-DUPLICADA.
+           IF WS-DEZENA-FIXA(IDX-DUP) = WS-DEZENA-FIXA(IDX-MONTA)
+               MOVE 'S' TO SW-PARM-INVALIDO
+           END-IF
+           .
+       1122-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *    1300  MONTAGEM DO POOL DE DEZENAS DISPONIVEIS (EXCLUI FIXAS)
+      *-----------------------------------------------------------------
+       1300-MONTAR-POOL.
+           MOVE 0 TO QTDE-POOL
+           PERFORM 1310-AVALIAR-DEZENA THRU 1310-EXIT
+               VARYING IDX-MONTA FROM 1 BY 1
+               UNTIL IDX-MONTA > WS-MAX-DEZENA
+           COMPUTE QTDE-LIVRES = WS-QTDE-DEZENAS - WS-QTDE-FIXOS
+           IF WS-TIPO-JOGO = 'MS' AND WS-QTDE-DEZENAS = 6
+               SET EXCLUSAO-ATIVA TO TRUE
+           END-IF
+           .
+       1300-EXIT.
+           EXIT.
+      *
+       1310-AVALIAR-DEZENA.
+           MOVE 'N' TO ACHOU-HISTORICO
+           PERFORM 1311-COMPARAR-FIXA THRU 1311-EXIT
+               VARYING IDX-POOL FROM 1 BY 1
+               UNTIL IDX-POOL > WS-QTDE-FIXOS
+           IF NOT COMBINACAO-JA-SORTEADA
+               ADD 1 TO QTDE-POOL
+               MOVE IDX-MONTA TO POOL-VAL(QTDE-POOL)
+           END-IF
+           .
+       1310-EXIT.
+           EXIT.
+      *
+       1311-COMPARAR-FIXA.
+           IF WS-DEZENA-FIXA(IDX-POOL) = IDX-MONTA
+               MOVE 'S' TO ACHOU-HISTORICO
+           END-IF
+           .
+       1311-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *    1400  CARGA DO HISTORICO DE SORTEIOS (OPCIONAL)
+      *-----------------------------------------------------------------
+       1400-CARREGAR-HISTORICO.
+           IF NOT EXCLUSAO-ATIVA
+               GO TO 1400-EXIT
+           END-IF
+           OPEN INPUT MEGAHISTO
+           IF WS-FS-HISTO NOT = '00'
+               CLOSE MEGAHISTO
+               MOVE 'N' TO SW-EXCLUSAO
+               GO TO 1400-EXIT
+           END-IF
+           PERFORM 1410-LER-UM-HISTORICO THRU 1410-EXIT
+               UNTIL WS-FS-HISTO = '10'
+           CLOSE MEGAHISTO
+           IF QTDE-HISTORICO > 1
+               PERFORM 1420-ORDENAR-HISTORICO THRU 1420-EXIT
+           END-IF
+           .
+       1400-EXIT.
+           EXIT.
+      *
+       1410-LER-UM-HISTORICO.
+           READ MEGAHISTO
+               AT END
+                   MOVE '10' TO WS-FS-HISTO
+           END-READ
+           IF WS-FS-HISTO(1:1) = '0'
+               IF QTDE-HISTORICO >= 5000
+                   IF NOT HISTORICO-CHEIO
+                       DISPLAY 'MEGASENA: MEGAHISTO excede 5000 '
+                                'registros - demais linhas ignoradas'
+                       SET HISTORICO-CHEIO TO TRUE
+                   END-IF
+                   GO TO 1410-EXIT
+               END-IF
+               MOVE HISTO-REGISTRO-FD-N1 TO ORD6-VAL(1)
+               MOVE HISTO-REGISTRO-FD-N2 TO ORD6-VAL(2)
+               MOVE HISTO-REGISTRO-FD-N3 TO ORD6-VAL(3)
+               MOVE HISTO-REGISTRO-FD-N4 TO ORD6-VAL(4)
+               MOVE HISTO-REGISTRO-FD-N5 TO ORD6-VAL(5)
+               MOVE HISTO-REGISTRO-FD-N6 TO ORD6-VAL(6)
+               PERFORM 1900-ORDENAR-ORD6 THRU 1900-EXIT
+               ADD 1 TO QTDE-HISTORICO
+               PERFORM 1411-COPIAR-CHAVE THRU 1411-EXIT
+                   VARYING IDX-MONTA FROM 1 BY 1
+                   UNTIL IDX-MONTA > 6
+               MOVE MS-CHAVE-NUM TO HIST-CHAVE(QTDE-HISTORICO)
+           END-IF
+           .
+       1410-EXIT.
+           EXIT.
+      *
+       1411-COPIAR-CHAVE.
+           MOVE ORD6-VAL(IDX-MONTA) TO MS-CHAVE-N(IDX-MONTA)
+           .
+       1411-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *    1420  ORDENACAO DA TABELA DE HISTORICO (INSERTION SORT)
+      *-----------------------------------------------------------------
+       1420-ORDENAR-HISTORICO.
+           PERFORM 1421-PASSO-EXTERNO THRU 1421-EXIT
+               VARYING ORD6-I FROM 2 BY 1
+               UNTIL ORD6-I > QTDE-HISTORICO
+           .
+       1420-EXIT.
+           EXIT.
+      *
+       1421-PASSO-EXTERNO.
+           MOVE HIST-CHAVE(ORD6-I) TO HIST-CHAVE-AUX
+           MOVE ORD6-I TO ORD6-J
+           PERFORM 1422-PASSO-INTERNO THRU 1422-EXIT
+               UNTIL ORD6-J < 2
+                  OR HIST-CHAVE(ORD6-J - 1) NOT > HIST-CHAVE-AUX
+           MOVE HIST-CHAVE-AUX TO HIST-CHAVE(ORD6-J)
+           .
+       1421-EXIT.
+           EXIT.
+      *
+       1422-PASSO-INTERNO.
+           MOVE HIST-CHAVE(ORD6-J - 1) TO HIST-CHAVE(ORD6-J)
+           SUBTRACT 1 FROM ORD6-J
+           .
+       1422-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *    1500  CARGA DO CHECKPOINT (RESTART), OPCIONAL
+      *-----------------------------------------------------------------
+       1500-CARREGAR-CHECKPOINT.
+           OPEN INPUT MEGACKPT
+           IF WS-FS-CKPT NOT = '00'
+               CLOSE MEGACKPT
+               PERFORM 1520-POSICAO-INICIAL THRU 1520-EXIT
+               GO TO 1500-EXIT
+           END-IF
+           READ MEGACKPT
+               AT END
+                   MOVE '10' TO WS-FS-CKPT
+           END-READ
+           CLOSE MEGACKPT
+           IF WS-FS-CKPT NOT = '00'
+               PERFORM 1520-POSICAO-INICIAL THRU 1520-EXIT
+               GO TO 1500-EXIT
+           END-IF
+           IF CKPT-REGISTRO-FD-TIPO-JOGO NOT = WS-TIPO-JOGO
+              OR CKPT-REGISTRO-FD-QTDE-DEZENAS NOT = WS-QTDE-DEZENAS
+              OR CKPT-REGISTRO-FD-MAX-DEZENA   NOT = WS-MAX-DEZENA
+              OR CKPT-REGISTRO-FD-QTDE-FIXOS   NOT = WS-QTDE-FIXOS
+               DISPLAY 'Checkpoint ignorado - parametros diferentes'
+               SET CKPT-DE-OUTRA-RODADA TO TRUE
+               PERFORM 1520-POSICAO-INICIAL THRU 1520-EXIT
+               GO TO 1500-EXIT
+           END-IF
+           MOVE 'N' TO SW-FIXOS-CKPT
+           PERFORM 1505-COMPARAR-DEZENA-FIXA THRU 1505-EXIT
+               VARYING IDX-MONTA FROM 1 BY 1
+               UNTIL IDX-MONTA > WS-QTDE-FIXOS
+           IF CKPT-FIXOS-DIFEREM
+               DISPLAY 'Checkpoint ignorado - parametros diferentes'
+               SET CKPT-DE-OUTRA-RODADA TO TRUE
+               PERFORM 1520-POSICAO-INICIAL THRU 1520-EXIT
+               GO TO 1500-EXIT
+           END-IF
+           MOVE CKPT-REGISTRO-FD-CNT           TO CNT
+           MOVE CKPT-REGISTRO-FD-CNT-GRAVADAS  TO CNT-GRAVADAS
+           MOVE CKPT-REGISTRO-FD-CNT-EXCLUIDAS TO CNT-EXCLUIDAS
+           PERFORM 1510-COPIAR-POSICAO THRU 1510-EXIT
+               VARYING IDX-MONTA FROM 1 BY 1
+               UNTIL IDX-MONTA > QTDE-LIVRES
+           SET RODADA-RETOMADA TO TRUE
+           DISPLAY 'Retomando rodada a partir do checkpoint - CNT = '
+                    CNT
+           PERFORM 6130-AVANCAR-COMBINACAO THRU 6130-EXIT
+           .
+       1500-EXIT.
+           EXIT.
+      *
+       1505-COMPARAR-DEZENA-FIXA.
+           IF CKPT-REGISTRO-FD-DEZENA-FIXA(IDX-MONTA)
+              NOT = WS-DEZENA-FIXA(IDX-MONTA)
+               MOVE 'S' TO SW-FIXOS-CKPT
+           END-IF
+           .
+       1505-EXIT.
+           EXIT.
+      *
+       1510-COPIAR-POSICAO.
+           MOVE CKPT-REGISTRO-FD-POS-LIVRE(IDX-MONTA)
+               TO POS-LIVRE(IDX-MONTA)
+           .
+       1510-EXIT.
+           EXIT.
+      *
+       1520-POSICAO-INICIAL.
+           PERFORM 1521-POSICAO-INICIAL-PASSO THRU 1521-EXIT
+               VARYING IDX-MONTA FROM 1 BY 1
+               UNTIL IDX-MONTA > QTDE-LIVRES
+           .
+       1520-EXIT.
+           EXIT.
+      *
+       1521-POSICAO-INICIAL-PASSO.
+           MOVE IDX-MONTA TO POS-LIVRE(IDX-MONTA)
+           .
+       1521-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *    1600  CALCULO DO TOTAL ESPERADO DE COMBINACOES  C(N,K)
+      *-----------------------------------------------------------------
+       1600-CALCULAR-ESPERADO.
+           MOVE 1 TO COMB-ESPERADA
+           PERFORM 1610-PASSO-COMBINATORIO THRU 1610-EXIT
+               VARYING IDX-MONTA FROM 1 BY 1
+               UNTIL IDX-MONTA > QTDE-LIVRES
+           .
+       1600-EXIT.
+           EXIT.
+      *
+       1610-PASSO-COMBINATORIO.
+           COMPUTE COMB-ESPERADA =
+               COMB-ESPERADA * (QTDE-POOL - QTDE-LIVRES + IDX-MONTA)
+                             / IDX-MONTA
+           .
+       1610-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *    1700  ABERTURA DOS ARQUIVOS DE SAIDA (OUTPUT OU EXTEND)
+      *-----------------------------------------------------------------
+       1700-ABRIR-ARQUIVOS-SAIDA.
+           IF RODADA-RETOMADA
+               PERFORM 1750-RESSINCRONIZAR-SAIDA THRU 1750-EXIT
+               IF WS-TIPO-JOGO = 'MS' AND WS-QTDE-DEZENAS = 6
+                   OPEN EXTEND JOGOS_MEGASENA
+                   OPEN EXTEND JOGOS_EXCLUIDOS
+               ELSE
+                   OPEN EXTEND JOGOS_LOTERIA
+               END-IF
+           ELSE
+               IF WS-TIPO-JOGO = 'MS' AND WS-QTDE-DEZENAS = 6
+                   OPEN OUTPUT JOGOS_MEGASENA
+                   OPEN OUTPUT JOGOS_EXCLUIDOS
+               ELSE
+                   OPEN OUTPUT JOGOS_LOTERIA
+               END-IF
+           END-IF
+           .
+       1700-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *    1750  RESSINCRONIZA A SAIDA COM O ULTIMO CHECKPOINT
+      *          CONFIRMADO (DESCARTA REGISTROS GRAVADOS APOS O
+      *          CHECKPOINT, ANTES DA QUEDA, PARA EVITAR JOGOS
+      *          DUPLICADOS NO RESTART)
+      *-----------------------------------------------------------------
+       1750-RESSINCRONIZAR-SAIDA.
+           IF WS-TIPO-JOGO = 'MS' AND WS-QTDE-DEZENAS = 6
+               MOVE CKPT-REGISTRO-FD-CNT-GRAVADAS  TO WS-TRUNC-ALVO
+               PERFORM 1751-TRUNCAR-MEGASENA THRU 1751-EXIT
+               MOVE CKPT-REGISTRO-FD-CNT-EXCLUIDAS TO WS-TRUNC-ALVO
+               PERFORM 1752-TRUNCAR-EXCLUIDOS THRU 1752-EXIT
+           ELSE
+               MOVE CKPT-REGISTRO-FD-CNT-GRAVADAS  TO WS-TRUNC-ALVO
+               PERFORM 1753-TRUNCAR-LOTERIA THRU 1753-EXIT
+           END-IF
+           .
+       1750-EXIT.
+           EXIT.
+      *
+       1751-TRUNCAR-MEGASENA.
+           OPEN INPUT JOGOS_MEGASENA
+           OPEN OUTPUT MEGATEMP
+           MOVE 0 TO WS-TRUNC-I
+           IF WS-FS-MEGASENA NOT = '00'
+               MOVE '10' TO WS-FS-MEGASENA
+           END-IF
+           PERFORM 1754-COPIAR-MS-PARA-TEMP THRU 1754-EXIT
+               UNTIL WS-TRUNC-I >= WS-TRUNC-ALVO
+                  OR WS-FS-MEGASENA = '10'
+           CLOSE JOGOS_MEGASENA
+           CLOSE MEGATEMP
            OPEN OUTPUT JOGOS_MEGASENA
+           OPEN INPUT MEGATEMP
+           PERFORM 1755-DEVOLVER-TEMP-PARA-MS THRU 1755-EXIT
+               UNTIL WS-FS-TEMP = '10'
+           CLOSE JOGOS_MEGASENA
+           CLOSE MEGATEMP
+           .
+       1751-EXIT.
+           EXIT.
+      *
+       1752-TRUNCAR-EXCLUIDOS.
+           OPEN INPUT JOGOS_EXCLUIDOS
+           OPEN OUTPUT MEGATEMP
+           MOVE 0 TO WS-TRUNC-I
+           IF WS-FS-EXCLUIDOS NOT = '00'
+               MOVE '10' TO WS-FS-EXCLUIDOS
+           END-IF
+           PERFORM 1756-COPIAR-EXCL-PARA-TEMP THRU 1756-EXIT
+               UNTIL WS-TRUNC-I >= WS-TRUNC-ALVO
+                  OR WS-FS-EXCLUIDOS = '10'
+           CLOSE JOGOS_EXCLUIDOS
+           CLOSE MEGATEMP
+           OPEN OUTPUT JOGOS_EXCLUIDOS
+           OPEN INPUT MEGATEMP
+           PERFORM 1757-DEVOLVER-TEMP-PARA-EXCL THRU 1757-EXIT
+               UNTIL WS-FS-TEMP = '10'
+           CLOSE JOGOS_EXCLUIDOS
+           CLOSE MEGATEMP
+           .
+       1752-EXIT.
+           EXIT.
+      *
+       1753-TRUNCAR-LOTERIA.
+           OPEN INPUT JOGOS_LOTERIA
+           OPEN OUTPUT LOTTEMP
+           MOVE 0 TO WS-TRUNC-I
+           IF WS-FS-LOTERIA NOT = '00'
+               MOVE '10' TO WS-FS-LOTERIA
+           END-IF
+           PERFORM 1758-COPIAR-LOT-PARA-TEMP THRU 1758-EXIT
+               UNTIL WS-TRUNC-I >= WS-TRUNC-ALVO
+                  OR WS-FS-LOTERIA = '10'
+           CLOSE JOGOS_LOTERIA
+           CLOSE LOTTEMP
+           OPEN OUTPUT JOGOS_LOTERIA
+           OPEN INPUT LOTTEMP
+           PERFORM 1759-DEVOLVER-TEMP-PARA-LOT THRU 1759-EXIT
+               UNTIL WS-FS-LOTTEMP = '10'
+           CLOSE JOGOS_LOTERIA
+           CLOSE LOTTEMP
+           .
+       1753-EXIT.
+           EXIT.
+      *
+       1754-COPIAR-MS-PARA-TEMP.
+           READ JOGOS_MEGASENA
+               AT END MOVE '10' TO WS-FS-MEGASENA
+           END-READ
+           IF WS-FS-MEGASENA(1:1) = '0'
+               WRITE TEMP-REGISTRO-FD FROM MEGA-REGISTRO-FD
+               ADD 1 TO WS-TRUNC-I
+           END-IF
+           .
+       1754-EXIT.
+           EXIT.
+      *
+       1755-DEVOLVER-TEMP-PARA-MS.
+           READ MEGATEMP
+               AT END MOVE '10' TO WS-FS-TEMP
+           END-READ
+           IF WS-FS-TEMP(1:1) = '0'
+               WRITE MEGA-REGISTRO-FD FROM TEMP-REGISTRO-FD
+           END-IF
+           .
+       1755-EXIT.
+           EXIT.
+      *
+       1756-COPIAR-EXCL-PARA-TEMP.
+           READ JOGOS_EXCLUIDOS
+               AT END MOVE '10' TO WS-FS-EXCLUIDOS
+           END-READ
+           IF WS-FS-EXCLUIDOS(1:1) = '0'
+               WRITE TEMP-REGISTRO-FD FROM EXCL-REGISTRO-FD
+               ADD 1 TO WS-TRUNC-I
+           END-IF
+           .
+       1756-EXIT.
+           EXIT.
+      *
+       1757-DEVOLVER-TEMP-PARA-EXCL.
+           READ MEGATEMP
+               AT END MOVE '10' TO WS-FS-TEMP
+           END-READ
+           IF WS-FS-TEMP(1:1) = '0'
+               WRITE EXCL-REGISTRO-FD FROM TEMP-REGISTRO-FD
+           END-IF
+           .
+       1757-EXIT.
+           EXIT.
+      *
+       1758-COPIAR-LOT-PARA-TEMP.
+           READ JOGOS_LOTERIA
+               AT END MOVE '10' TO WS-FS-LOTERIA
+           END-READ
+           IF WS-FS-LOTERIA(1:1) = '0'
+               WRITE LOTTEMP-REGISTRO-FD FROM LOTERIA-REGISTRO-FD
+               ADD 1 TO WS-TRUNC-I
+           END-IF
+           .
+       1758-EXIT.
+           EXIT.
+      *
+       1759-DEVOLVER-TEMP-PARA-LOT.
+           READ LOTTEMP
+               AT END MOVE '10' TO WS-FS-LOTTEMP
+           END-READ
+           IF WS-FS-LOTTEMP(1:1) = '0'
+               WRITE LOTERIA-REGISTRO-FD FROM LOTTEMP-REGISTRO-FD
+           END-IF
+           .
+       1759-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *    1900  ORDENACAO DE UMA COMBINACAO DE 6 DEZENAS (SORT SIMPLES)
+      *-----------------------------------------------------------------
+       1900-ORDENAR-ORD6.
+           PERFORM 1910-ORD6-PASSO-EXTERNO THRU 1910-EXIT
+               VARYING ORD6-I FROM 2 BY 1
+               UNTIL ORD6-I > 6
+           .
+       1900-EXIT.
+           EXIT.
+      *
+       1910-ORD6-PASSO-EXTERNO.
+           MOVE ORD6-VAL(ORD6-I) TO ORD6-AUX
+           MOVE ORD6-I TO ORD6-J
+           PERFORM 1920-ORD6-PASSO-INTERNO THRU 1920-EXIT
+               UNTIL ORD6-J < 2
+                  OR ORD6-VAL(ORD6-J - 1) NOT > ORD6-AUX
+           MOVE ORD6-AUX TO ORD6-VAL(ORD6-J)
+           .
+       1910-EXIT.
+           EXIT.
+      *
+       1920-ORD6-PASSO-INTERNO.
+           MOVE ORD6-VAL(ORD6-J - 1) TO ORD6-VAL(ORD6-J)
+           SUBTRACT 1 FROM ORD6-J
+           .
+       1920-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *    6000  LACO PRINCIPAL DE GERACAO DE COMBINACOES
+      *-----------------------------------------------------------------
+       6000-GERAR-COMBINACOES.
+           IF QTDE-LIVRES = 0 AND RODADA-RETOMADA
+      *        Fechamento totalmente fixo, ja gravado antes do restart
+               GO TO 6000-EXIT
+           END-IF
+           PERFORM 6100-PROCESSAR-UM-JOGO THRU 6100-EXIT
+               UNTIL FIM-GERACAO
+           .
+       6000-EXIT.
+           EXIT.
+      *
+       6100-PROCESSAR-UM-JOGO.
+           PERFORM 6110-MONTAR-COMBINACAO-ATUAL THRU 6110-EXIT
+           PERFORM 6120-GRAVAR-OU-EXCLUIR THRU 6120-EXIT
+           PERFORM 6140-CHECKPOINT-SE-PRECISO THRU 6140-EXIT
+           PERFORM 6130-AVANCAR-COMBINACAO THRU 6130-EXIT
+           .
+       6100-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *    6110  MONTA A COMBINACAO ATUAL (FIXAS + LIVRES DO POOL)
+      *-----------------------------------------------------------------
+       6110-MONTAR-COMBINACAO-ATUAL.
+           PERFORM 6111-COPIAR-FIXOS THRU 6111-EXIT
+               VARYING IDX-MONTA FROM 1 BY 1
+               UNTIL IDX-MONTA > WS-QTDE-FIXOS
+           PERFORM 6112-COPIAR-LIVRES THRU 6112-EXIT
+               VARYING IDX-MONTA FROM 1 BY 1
+               UNTIL IDX-MONTA > QTDE-LIVRES
+           IF WS-QTDE-FIXOS > 0
+               PERFORM 6113-ORDENAR-COMBINACAO THRU 6113-EXIT
+           END-IF
+           .
+       6110-EXIT.
+           EXIT.
+      *
+       6111-COPIAR-FIXOS.
+           MOVE WS-DEZENA-FIXA(IDX-MONTA) TO COMB-VALORES(IDX-MONTA)
+           .
+       6111-EXIT.
+           EXIT.
+      *
+       6112-COPIAR-LIVRES.
+           MOVE POOL-VAL(POS-LIVRE(IDX-MONTA))
+               TO COMB-VALORES(WS-QTDE-FIXOS + IDX-MONTA)
+           .
+       6112-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *    6113  ORDENA A COMBINACAO MONTADA (FIXAS + LIVRES) DE FORMA
+      *          CRESCENTE, JA QUE AS DEZENAS FIXAS SAO COPIADAS NA
+      *          ORDEM DO CARTAO DE CONTROLE E NAO NECESSARIAMENTE
+      *          FICAM NA POSICAO CORRETA (INSERTION SORT)
+      *-----------------------------------------------------------------
+       6113-ORDENAR-COMBINACAO.
+           IF WS-QTDE-DEZENAS > 1
+               PERFORM 6114-COMB-PASSO-EXTERNO THRU 6114-EXIT
+                   VARYING COMB-SORT-I FROM 2 BY 1
+                   UNTIL COMB-SORT-I > WS-QTDE-DEZENAS
+           END-IF
+           .
+       6113-EXIT.
+           EXIT.
+      *
+       6114-COMB-PASSO-EXTERNO.
+           MOVE COMB-VALORES(COMB-SORT-I) TO COMB-SORT-AUX
+           MOVE COMB-SORT-I TO COMB-SORT-J
+           PERFORM 6115-COMB-PASSO-INTERNO THRU 6115-EXIT
+               UNTIL COMB-SORT-J < 2
+                  OR COMB-VALORES(COMB-SORT-J - 1) NOT > COMB-SORT-AUX
+           MOVE COMB-SORT-AUX TO COMB-VALORES(COMB-SORT-J)
+           .
+       6114-EXIT.
+           EXIT.
+      *
+       6115-COMB-PASSO-INTERNO.
+           MOVE COMB-VALORES(COMB-SORT-J - 1)
+                TO COMB-VALORES(COMB-SORT-J)
+           SUBTRACT 1 FROM COMB-SORT-J
+           .
+       6115-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *    6120  GRAVA A COMBINACAO NO ARQUIVO CORRETO
+      *-----------------------------------------------------------------
+       6120-GRAVAR-OU-EXCLUIR.
+           MOVE 'N' TO ACHOU-HISTORICO
+           IF EXCLUSAO-ATIVA
+               PERFORM 6121-VERIFICAR-HISTORICO THRU 6121-EXIT
+           END-IF
+           IF COMBINACAO-JA-SORTEADA
+               PERFORM 6123-GRAVAR-EXCLUIDO THRU 6123-EXIT
+           ELSE
+               IF WS-TIPO-JOGO = 'MS' AND WS-QTDE-DEZENAS = 6
+                   PERFORM 6124-GRAVAR-JOGO-MEGASENA THRU 6124-EXIT
+               ELSE
+                   PERFORM 6125-GRAVAR-JOGO-LOTERIA THRU 6125-EXIT
+               END-IF
+           END-IF
+           ADD 1 TO CNT
+           .
+       6120-EXIT.
+           EXIT.
+      *
+       6121-VERIFICAR-HISTORICO.
+           IF QTDE-HISTORICO = 0
+               GO TO 6121-EXIT
+           END-IF
+           PERFORM 6122-COPIAR-CHAVE-ATUAL THRU 6122-EXIT
+               VARYING IDX-MONTA FROM 1 BY 1
+               UNTIL IDX-MONTA > 6
+           PERFORM 1900-ORDENAR-ORD6 THRU 1900-EXIT
+           PERFORM 1411-COPIAR-CHAVE THRU 1411-EXIT
+               VARYING IDX-MONTA FROM 1 BY 1
+               UNTIL IDX-MONTA > 6
+           SET HIST-IDX TO 1
+           SEARCH ALL HIST-OCORR
+               WHEN HIST-CHAVE(HIST-IDX) = MS-CHAVE-NUM
+                   MOVE 'S' TO ACHOU-HISTORICO
+           END-SEARCH
+           .
+       6121-EXIT.
+           EXIT.
+      *
+       6122-COPIAR-CHAVE-ATUAL.
+           MOVE COMB-VALORES(IDX-MONTA) TO ORD6-VAL(IDX-MONTA)
+           .
+       6122-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *    ORDENA E CONVERTE A COMBINACAO ATUAL PARA CHAVE COMPARAVEL
+      *-----------------------------------------------------------------
+       6123-GRAVAR-EXCLUIDO.
+           MOVE COMB-VALORES(1) TO EXCL-REGISTRO-WS-N1
+           MOVE COMB-VALORES(2) TO EXCL-REGISTRO-WS-N2
+           MOVE COMB-VALORES(3) TO EXCL-REGISTRO-WS-N3
+           MOVE COMB-VALORES(4) TO EXCL-REGISTRO-WS-N4
+           MOVE COMB-VALORES(5) TO EXCL-REGISTRO-WS-N5
+           MOVE COMB-VALORES(6) TO EXCL-REGISTRO-WS-N6
+           ADD 1 TO CNT-EXCLUIDAS
+           MOVE CNT-EXCLUIDAS TO EXCL-REGISTRO-WS-SEQ
+           WRITE EXCL-REGISTRO-FD FROM EXCL-REGISTRO-WS
+           .
+       6123-EXIT.
+           EXIT.
+      *
+       6124-GRAVAR-JOGO-MEGASENA.
+           MOVE COMB-VALORES(1) TO MEGA-REGISTRO-WS-N1
+           MOVE COMB-VALORES(2) TO MEGA-REGISTRO-WS-N2
+           MOVE COMB-VALORES(3) TO MEGA-REGISTRO-WS-N3
+           MOVE COMB-VALORES(4) TO MEGA-REGISTRO-WS-N4
+           MOVE COMB-VALORES(5) TO MEGA-REGISTRO-WS-N5
+           MOVE COMB-VALORES(6) TO MEGA-REGISTRO-WS-N6
+           ADD 1 TO CNT-GRAVADAS
+           MOVE CNT-GRAVADAS TO MEGA-REGISTRO-WS-SEQ
+           WRITE MEGA-REGISTRO-FD FROM MEGA-REGISTRO-WS
+           .
+       6124-EXIT.
+           EXIT.
+      *
+       6125-GRAVAR-JOGO-LOTERIA.
+           ADD 1 TO CNT-GRAVADAS
+           MOVE SPACES TO WS-LINHA-LOTERIA
+           MOVE CNT-GRAVADAS TO WS-SEQ-LOTERIA-EDT
+           MOVE 1 TO WS-LINHA-PONT
+           STRING WS-SEQ-LOTERIA-EDT DELIMITED BY SIZE
+               INTO WS-LINHA-LOTERIA
+               WITH POINTER WS-LINHA-PONT
+           PERFORM 6126-ACRESCENTAR-DEZENA THRU 6126-EXIT
+               VARYING IDX-MONTA FROM 1 BY 1
+               UNTIL IDX-MONTA > WS-QTDE-DEZENAS
+           MOVE WS-LINHA-LOTERIA TO LOTERIA-REGISTRO-FD
+           WRITE LOTERIA-REGISTRO-FD
+           .
+       6125-EXIT.
+           EXIT.
+      *
+       6126-ACRESCENTAR-DEZENA.
+           MOVE COMB-VALORES(IDX-MONTA) TO WS-CAMPO-DEZENA
+           STRING ',' DELIMITED BY SIZE
+                  WS-CAMPO-DEZENA DELIMITED BY SIZE
+               INTO WS-LINHA-LOTERIA
+               WITH POINTER WS-LINHA-PONT
+           .
+       6126-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *    6130  AVANCA A COMBINACAO PARA A PROXIMA (ODOMETRO)
+      *-----------------------------------------------------------------
+       6130-AVANCAR-COMBINACAO.
+           MOVE 0 TO IDX-POS-ACHADA
+           IF QTDE-LIVRES = 0
+               SET FIM-GERACAO TO TRUE
+               GO TO 6130-EXIT
+           END-IF
+           PERFORM 6131-PROCURAR-POS-AVANCO THRU 6131-EXIT
+               VARYING IDX-AVANCO FROM QTDE-LIVRES BY -1
+               UNTIL IDX-AVANCO < 1
+           IF IDX-POS-ACHADA = 0
+               SET FIM-GERACAO TO TRUE
+           ELSE
+               ADD 1 TO POS-LIVRE(IDX-POS-ACHADA)
+               PERFORM 6132-REALINHAR-POSICOES THRU 6132-EXIT
+                   VARYING IDX-REALINHA FROM IDX-POS-ACHADA BY 1
+                   UNTIL IDX-REALINHA >= QTDE-LIVRES
+           END-IF
+           .
+       6130-EXIT.
+           EXIT.
+      *
+       6131-PROCURAR-POS-AVANCO.
+           IF IDX-POS-ACHADA = 0
+               IF POS-LIVRE(IDX-AVANCO) <
+                       QTDE-POOL - QTDE-LIVRES + IDX-AVANCO
+                   MOVE IDX-AVANCO TO IDX-POS-ACHADA
+               END-IF
+           END-IF
+           .
+       6131-EXIT.
+           EXIT.
+      *
+       6132-REALINHAR-POSICOES.
+           COMPUTE POS-LIVRE(IDX-REALINHA + 1) =
+               POS-LIVRE(IDX-REALINHA) + 1
+           .
+       6132-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *    6140  GRAVA CHECKPOINT A CADA 100.000 COMBINACOES PROCESSADAS
+      *-----------------------------------------------------------------
+       6140-CHECKPOINT-SE-PRECISO.
+           DIVIDE CNT BY 100000 GIVING WS-RESTO-CKPT
+               REMAINDER WS-RESTO-CKPT
+           IF WS-RESTO-CKPT = 0
+               PERFORM 7000-GRAVAR-CHECKPOINT THRU 7000-EXIT
+           END-IF
+           .
+       6140-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *    7000  GRAVACAO DO ARQUIVO DE CHECKPOINT (SNAPSHOT)
+      *-----------------------------------------------------------------
+       7000-GRAVAR-CHECKPOINT.
+           OPEN OUTPUT MEGACKPT
+           MOVE ZERO               TO CKPT-REGISTRO-FD
+           MOVE WS-TIPO-JOGO       TO CKPT-REGISTRO-FD-TIPO-JOGO
+           MOVE WS-QTDE-DEZENAS    TO CKPT-REGISTRO-FD-QTDE-DEZENAS
+           MOVE WS-MAX-DEZENA      TO CKPT-REGISTRO-FD-MAX-DEZENA
+           MOVE WS-QTDE-FIXOS      TO CKPT-REGISTRO-FD-QTDE-FIXOS
+           PERFORM 7010-COPIAR-DEZENA-FIXA THRU 7010-EXIT
+               VARYING IDX-MONTA FROM 1 BY 1
+               UNTIL IDX-MONTA > 5
+           MOVE QTDE-LIVRES        TO CKPT-REGISTRO-FD-QTDE-LIVRES
+           PERFORM 7020-COPIAR-POSICAO THRU 7020-EXIT
+               VARYING IDX-MONTA FROM 1 BY 1
+               UNTIL IDX-MONTA > QTDE-LIVRES
+           MOVE CNT                TO CKPT-REGISTRO-FD-CNT
+           MOVE CNT-GRAVADAS       TO CKPT-REGISTRO-FD-CNT-GRAVADAS
+           MOVE CNT-EXCLUIDAS      TO CKPT-REGISTRO-FD-CNT-EXCLUIDAS
+           WRITE CKPT-REGISTRO-FD
+           CLOSE MEGACKPT
+           .
+       7000-EXIT.
+           EXIT.
+      *
+       7010-COPIAR-DEZENA-FIXA.
+           MOVE WS-DEZENA-FIXA(IDX-MONTA)
+               TO CKPT-REGISTRO-FD-DEZENA-FIXA(IDX-MONTA)
+           .
+       7010-EXIT.
+           EXIT.
       *
-           MOVE 1 TO N1
-      *
-           PERFORM VARYING N1 FROM N1 BY 1 UNTIL N1 > 55
-             COMPUTE N2 = N1 + 1
-             PERFORM VARYING N2 FROM N2 BY 1 UNTIL N2 > 56
-               COMPUTE N3 = N2 + 1
-               PERFORM VARYING N3 FROM N3 BY 1 UNTIL N3 > 57
-                 COMPUTE N4 = N3 + 1
-                 PERFORM VARYING N4 FROM N4 BY 1 UNTIL N4 > 58
-                   COMPUTE N5 = N4 + 1
-                   PERFORM VARYING N5 FROM N5 BY 1 UNTIL N5 > 59
-                     COMPUTE N6 = N5 + 1
-                     PERFORM VARYING N6 FROM N6 BY 1 UNTIL N6 > 60
-                        MOVE N1 TO N1-9
-                        MOVE N2 TO N2-9
-                        MOVE N3 TO N3-9
-                        MOVE N4 TO N4-9
-                        MOVE N5 TO N5-9
-                        MOVE N6 TO N6-9
-                        WRITE MEGA-REGISTRO-FD FROM COMBINACAO-DIS
-                        ADD 1 TO CNT
-                     END-PERFORM
-                   END-PERFORM
-                 END-PERFORM
-               END-PERFORM
-             END-PERFORM
-           END-PERFORM
-      *
-           CLOSE    JOGOS_MEGASENA
-           DISPLAY  'Total de registros gerados: ' CNT
+       7020-COPIAR-POSICAO.
+           MOVE POS-LIVRE(IDX-MONTA)
+               TO CKPT-REGISTRO-FD-POS-LIVRE(IDX-MONTA)
+           .
+       7020-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *    9000  FINALIZACAO - RECONCILIACAO, LOG E ENCERRAMENTO
+      *-----------------------------------------------------------------
+       9000-FINALIZAR.
+           IF WS-TIPO-JOGO = 'MS' AND WS-QTDE-DEZENAS = 6
+               CLOSE JOGOS_MEGASENA
+               CLOSE JOGOS_EXCLUIDOS
+           ELSE
+               CLOSE JOGOS_LOTERIA
+           END-IF
+           DISPLAY 'Total de registros gerados....: ' CNT
+           DISPLAY 'Total gravados em JOGOS...MS...: ' CNT-GRAVADAS
+           DISPLAY 'Total excluidos (ja sorteados).: ' CNT-EXCLUIDAS
            MOVE ZERO TO RETURN-CODE
-           STOP RUN
+           IF CNT = COMB-ESPERADA
+               DISPLAY 'RECONCILIACAO: PASS - esperado ' COMB-ESPERADA
+           ELSE
+               DISPLAY 'RECONCILIACAO: FAIL - esperado ' COMB-ESPERADA
+                        ' gerado ' CNT
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           ACCEPT WS-HORA-FIM FROM TIME
+           ACCEPT WS-DATA-FIM FROM DATE YYYYMMDD
+           PERFORM 9010-CALCULAR-DECORRIDO THRU 9010-EXIT
+           PERFORM 9020-GRAVAR-LOG THRU 9020-EXIT
+           IF NOT CKPT-DE-OUTRA-RODADA
+               PERFORM 9030-APAGAR-CHECKPOINT THRU 9030-EXIT
+           END-IF
+           .
+       9000-EXIT.
+           EXIT.
+      *
+       9010-CALCULAR-DECORRIDO.
+           COMPUTE WS-SEG-INICIO =
+               FUNCTION INTEGER-PART(WS-HORA-INICIO / 1000000) * 3600 +
+               FUNCTION MOD(FUNCTION INTEGER-PART
+                   (WS-HORA-INICIO / 10000), 100) * 60 +
+               FUNCTION MOD(FUNCTION INTEGER-PART
+                   (WS-HORA-INICIO / 100), 100)
+           COMPUTE WS-SEG-FIM =
+               FUNCTION INTEGER-PART(WS-HORA-FIM / 1000000) * 3600 +
+               FUNCTION MOD(FUNCTION INTEGER-PART
+                   (WS-HORA-FIM / 10000), 100) * 60 +
+               FUNCTION MOD(FUNCTION INTEGER-PART
+                   (WS-HORA-FIM / 100), 100)
+      *    Diferenca de dias-corridos entre inicio e fim, para que uma
+      *    rodada retomada apos um checkpoint (000) e que atravesse
+      *    mais de uma meia-noite tenha o tempo decorrido corretamente
+      *    somado, e nao apenas modulo 24 horas.
+           COMPUTE WS-DIAS-DECORRIDOS =
+               FUNCTION INTEGER-OF-DATE(WS-DATA-FIM) -
+               FUNCTION INTEGER-OF-DATE(WS-DATA-HOJE)
+           COMPUTE WS-SEG-DECORRIDOS =
+               WS-DIAS-DECORRIDOS * 86400 + WS-SEG-FIM - WS-SEG-INICIO
+           .
+       9010-EXIT.
+           EXIT.
+      *
+       9020-GRAVAR-LOG.
+           OPEN EXTEND MEGALOG
+           IF WS-FS-LOG NOT = '00'
+               OPEN OUTPUT MEGALOG
+           END-IF
+           MOVE SPACES TO LOG-REGISTRO-FD
+           MOVE SPACES TO WS-LOG-FIXOS
+           MOVE 1 TO WS-LOG-PONT
+           PERFORM 9021-ACRESCENTAR-DEZENA-FIXA THRU 9021-EXIT
+               VARYING IDX-MONTA FROM 1 BY 1
+               UNTIL IDX-MONTA > WS-QTDE-FIXOS
+           MOVE WS-SEG-DECORRIDOS TO WS-SEG-DECORRIDOS-EDT
+           MOVE CNT TO WS-CNT-EDT
+           STRING WS-DATA-HOJE       DELIMITED BY SIZE
+                  ' '                DELIMITED BY SIZE
+                  WS-HORA-INICIO     DELIMITED BY SIZE
+                  '-'                DELIMITED BY SIZE
+                  WS-HORA-FIM        DELIMITED BY SIZE
+                  ' OPERADOR='       DELIMITED BY SIZE
+                  WS-OPERADOR        DELIMITED BY SIZE
+                  ' TIPO='           DELIMITED BY SIZE
+                  WS-TIPO-JOGO       DELIMITED BY SIZE
+                  ' DEZENAS='        DELIMITED BY SIZE
+                  WS-QTDE-DEZENAS    DELIMITED BY SIZE
+                  ' MAX='            DELIMITED BY SIZE
+                  WS-MAX-DEZENA      DELIMITED BY SIZE
+                  ' FIXOS='          DELIMITED BY SIZE
+                  WS-QTDE-FIXOS      DELIMITED BY SIZE
+                  WS-LOG-FIXOS       DELIMITED BY SIZE
+                  ' DECORRIDO(S)='   DELIMITED BY SIZE
+                  WS-SEG-DECORRIDOS-EDT DELIMITED BY SIZE
+                  ' CNT='            DELIMITED BY SIZE
+                  WS-CNT-EDT         DELIMITED BY SIZE
+               INTO LOG-REGISTRO-FD
+           WRITE LOG-REGISTRO-FD
+           CLOSE MEGALOG
+           .
+       9020-EXIT.
+           EXIT.
+      *
+       9021-ACRESCENTAR-DEZENA-FIXA.
+           MOVE WS-DEZENA-FIXA(IDX-MONTA) TO WS-CAMPO-DEZENA
+           STRING '/' DELIMITED BY SIZE
+                  WS-CAMPO-DEZENA DELIMITED BY SIZE
+               INTO WS-LOG-FIXOS
+               WITH POINTER WS-LOG-PONT
+           .
+       9021-EXIT.
+           EXIT.
+      *
+       9030-APAGAR-CHECKPOINT.
+           OPEN OUTPUT MEGACKPT
+           CLOSE MEGACKPT
            .
+       9030-EXIT.
+           EXIT.
       *
