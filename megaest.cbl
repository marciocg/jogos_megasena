@@ -0,0 +1,240 @@
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------------------------------------------------
+      *
+       PROGRAM-ID. MEGAEST.
+      *
+      *AUTHOR.  MÁRCIO CONCEIÇÃO GOULART
+      *REMARKS. Analisa o historico de sorteios da Mega Sena (MEGAHISTO,
+      *         mesmo layout usado pelo MEGASENA para exclusao de
+      *         combinacoes ja sorteadas) e emite um relatorio das 60
+      *         dezenas ordenado da mais para a menos sorteada, para
+      *         apoiar a escolha de dezenas "quentes" e "frias".
+      *DATE-WRITTEN. 09/08/2026.
+      *TECTONICS. cobc -x megaest.cbl (GnuCOBOL)
+      *
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+      *
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+      *-----------------------------------------------------------------
+           SELECT MEGAHISTO ASSIGN TO DISK
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS WS-FS-HISTO.
+      *
+           SELECT MEGAEST-RPT ASSIGN TO DISK
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS WS-FS-RPT.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+      *-----------------------------------------------------------------
+       FD  MEGAHISTO
+           RECORDING F.
+       COPY MEGAHIST REPLACING ==:REG:== BY ==HISTO-REGISTRO-FD==.
+      *
+       FD  MEGAEST-RPT
+           RECORDING F.
+       01  RPT-REGISTRO-FD               PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+      *-----------------------------------------------------------------
+       LOCAL-STORAGE SECTION.
+      *-----------------------------------------------------------------
+      *
+       77  WS-FS-HISTO                  PIC X(02)  VALUE SPACES.
+       77  WS-FS-RPT                    PIC X(02)  VALUE SPACES.
+      *
+       77  QTDE-SORTEIOS                PIC 9(07)  COMP VALUE 0.
+       77  IDX-DEZENA                   PIC 9(02)  COMP VALUE 0.
+       77  IDX-CAMPO                    PIC 9(01)  COMP VALUE 0.
+      *
+      *    Frequencia de cada dezena de 01 a 60 no historico lido.
+       01  FREQ-TABELA.
+           03  FREQ-OCORR               OCCURS 60 TIMES
+                                        INDEXED BY FREQ-IDX.
+               05  FREQ-DEZENA          PIC 9(02).
+               05  FREQ-CONTAGEM        PIC 9(07).
+      *
+      *    Auxiliares da ordenacao (insertion sort) por contagem
+      *    decrescente.
+       77  ORD-I                        PIC 9(02)  COMP VALUE 0.
+       77  ORD-J                        PIC 9(02)  COMP VALUE 0.
+       77  ORD-AUX-DEZENA               PIC 9(02)  VALUE 0.
+       77  ORD-AUX-CONTAGEM             PIC 9(07)  VALUE 0.
+      *
+       COPY MEGAHIST REPLACING ==:REG:== BY ==HISTO-REGISTRO-WS==.
+      *
+      *    Grupo dos seis campos de dezenas do registro historico,
+      *    para percorrer HISTO-REGISTRO-FD-N1 a N6 por indice.
+       01  HISTO-DEZENAS-GRUPO REDEFINES HISTO-REGISTRO-WS.
+           03  HISTO-DEZENA-VAL         PIC 9(02) OCCURS 6 TIMES.
+      *
+       01  WS-QTDE-SORTEIOS-EDT         PIC 9(07)  VALUE 0.
+       01  WS-LINHA-PONT                PIC 9(03)  VALUE 0.
+       01  WS-RANKING                   PIC 9(02)  VALUE 0.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+           PERFORM 5000-CARREGAR-HISTORICO THRU 5000-EXIT
+           PERFORM 6000-ORDENAR-FREQUENCIA THRU 6000-EXIT
+           PERFORM 7000-EMITIR-RELATORIO THRU 7000-EXIT
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT
+           STOP RUN
+           .
+       0000-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *    1000  INICIALIZACAO - ZERA A TABELA DE FREQUENCIAS (01-60)
+      *-----------------------------------------------------------------
+       1000-INICIALIZAR.
+           MOVE ZERO TO RETURN-CODE
+           PERFORM 1010-ZERAR-DEZENA THRU 1010-EXIT
+               VARYING IDX-DEZENA FROM 1 BY 1
+               UNTIL IDX-DEZENA > 60
+           .
+       1000-EXIT.
+           EXIT.
+      *
+       1010-ZERAR-DEZENA.
+           MOVE IDX-DEZENA TO FREQ-DEZENA(IDX-DEZENA)
+           MOVE 0          TO FREQ-CONTAGEM(IDX-DEZENA)
+           .
+       1010-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *    5000  CARGA DO HISTORICO DE SORTEIOS E CONTAGEM DAS DEZENAS
+      *-----------------------------------------------------------------
+       5000-CARREGAR-HISTORICO.
+           OPEN INPUT MEGAHISTO
+           IF WS-FS-HISTO NOT = '00'
+               DISPLAY 'MEGAEST: nao foi possivel abrir MEGAHISTO - '
+                        'FILE STATUS ' WS-FS-HISTO
+               CLOSE MEGAHISTO
+               MOVE 16 TO RETURN-CODE
+               GO TO 5000-EXIT
+           END-IF
+           PERFORM 5010-LER-UM-SORTEIO THRU 5010-EXIT
+               UNTIL WS-FS-HISTO = '10'
+           CLOSE MEGAHISTO
+           .
+       5000-EXIT.
+           EXIT.
+      *
+       5010-LER-UM-SORTEIO.
+           READ MEGAHISTO
+               AT END
+                   MOVE '10' TO WS-FS-HISTO
+           END-READ
+           IF WS-FS-HISTO(1:1) = '0'
+               MOVE HISTO-REGISTRO-FD-N1 TO HISTO-REGISTRO-WS-N1
+               MOVE HISTO-REGISTRO-FD-N2 TO HISTO-REGISTRO-WS-N2
+               MOVE HISTO-REGISTRO-FD-N3 TO HISTO-REGISTRO-WS-N3
+               MOVE HISTO-REGISTRO-FD-N4 TO HISTO-REGISTRO-WS-N4
+               MOVE HISTO-REGISTRO-FD-N5 TO HISTO-REGISTRO-WS-N5
+               MOVE HISTO-REGISTRO-FD-N6 TO HISTO-REGISTRO-WS-N6
+               ADD 1 TO QTDE-SORTEIOS
+               PERFORM 5020-CONTAR-DEZENA THRU 5020-EXIT
+                   VARYING IDX-CAMPO FROM 1 BY 1
+                   UNTIL IDX-CAMPO > 6
+           END-IF
+           .
+       5010-EXIT.
+           EXIT.
+      *
+       5020-CONTAR-DEZENA.
+           MOVE HISTO-DEZENA-VAL(IDX-CAMPO) TO IDX-DEZENA
+           IF IDX-DEZENA > 0 AND IDX-DEZENA NOT > 60
+               ADD 1 TO FREQ-CONTAGEM(IDX-DEZENA)
+           END-IF
+           .
+       5020-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *    6000  ORDENACAO DA TABELA DE FREQUENCIAS (DECRESCENTE)
+      *-----------------------------------------------------------------
+       6000-ORDENAR-FREQUENCIA.
+           PERFORM 6010-PASSO-EXTERNO THRU 6010-EXIT
+               VARYING ORD-I FROM 2 BY 1
+               UNTIL ORD-I > 60
+           .
+       6000-EXIT.
+           EXIT.
+      *
+       6010-PASSO-EXTERNO.
+           MOVE FREQ-DEZENA(ORD-I)   TO ORD-AUX-DEZENA
+           MOVE FREQ-CONTAGEM(ORD-I) TO ORD-AUX-CONTAGEM
+           MOVE ORD-I TO ORD-J
+           PERFORM 6020-PASSO-INTERNO THRU 6020-EXIT
+               UNTIL ORD-J < 2
+                  OR FREQ-CONTAGEM(ORD-J - 1) NOT < ORD-AUX-CONTAGEM
+           MOVE ORD-AUX-DEZENA   TO FREQ-DEZENA(ORD-J)
+           MOVE ORD-AUX-CONTAGEM TO FREQ-CONTAGEM(ORD-J)
+           .
+       6010-EXIT.
+           EXIT.
+      *
+       6020-PASSO-INTERNO.
+           MOVE FREQ-DEZENA(ORD-J - 1)   TO FREQ-DEZENA(ORD-J)
+           MOVE FREQ-CONTAGEM(ORD-J - 1) TO FREQ-CONTAGEM(ORD-J)
+           SUBTRACT 1 FROM ORD-J
+           .
+       6020-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *    7000  EMISSAO DO RELATORIO - DA MAIS PARA A MENOS SORTEADA
+      *-----------------------------------------------------------------
+       7000-EMITIR-RELATORIO.
+           OPEN OUTPUT MEGAEST-RPT
+           MOVE QTDE-SORTEIOS TO WS-QTDE-SORTEIOS-EDT
+           MOVE SPACES TO RPT-REGISTRO-FD
+           STRING 'RELATORIO DE FREQUENCIA - MEGA SENA - SORTEIOS='
+                       DELIMITED BY SIZE
+                  WS-QTDE-SORTEIOS-EDT DELIMITED BY SIZE
+               INTO RPT-REGISTRO-FD
+           WRITE RPT-REGISTRO-FD
+           MOVE SPACES TO RPT-REGISTRO-FD
+           MOVE 'RANKING DEZENA CONTAGEM' TO RPT-REGISTRO-FD
+           WRITE RPT-REGISTRO-FD
+           PERFORM 7010-EMITIR-LINHA THRU 7010-EXIT
+               VARYING FREQ-IDX FROM 1 BY 1
+               UNTIL FREQ-IDX > 60
+           CLOSE MEGAEST-RPT
+           .
+       7000-EXIT.
+           EXIT.
+      *
+       7010-EMITIR-LINHA.
+           MOVE SPACES TO RPT-REGISTRO-FD
+           MOVE 1 TO WS-LINHA-PONT
+           SET WS-RANKING TO FREQ-IDX
+           STRING WS-RANKING             DELIMITED BY SIZE
+                  '      '                DELIMITED BY SIZE
+                  FREQ-DEZENA(FREQ-IDX)   DELIMITED BY SIZE
+                  '        '              DELIMITED BY SIZE
+                  FREQ-CONTAGEM(FREQ-IDX) DELIMITED BY SIZE
+               INTO RPT-REGISTRO-FD
+               WITH POINTER WS-LINHA-PONT
+           WRITE RPT-REGISTRO-FD
+           .
+       7010-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *    9000  FINALIZACAO
+      *-----------------------------------------------------------------
+       9000-FINALIZAR.
+           DISPLAY 'Sorteios analisados...........: ' QTDE-SORTEIOS
+           DISPLAY 'Relatorio gravado em MEGAEST-RPT'
+           .
+       9000-EXIT.
+           EXIT.
